@@ -19,16 +19,42 @@
 	      Assign to "Lab9b-master.dat"
 		  Organization is Indexed
 		  Access Mode is sequential
-		  Record Key is OutNumber
-		  Status is OutFileStat.
-         
+		  Record Key is IdxNumber
+		  Alternate Record Key is IdxGen With Duplicates
+		  Status is IdxFileStat.
+
        Select Outputfile
           Assign to "Lab9b-master.dat"
           Organization is Indexed
           Access Mode is Random
           Record Key is OutNumber
+          Alternate Record Key is OutGen With Duplicates
           Status is OutFileStat.
-       
+
+       Select Optional DeleteLogFile
+          Assign to "Lab9b-deletelog.dat"
+          Organization is line sequential
+          Status is LogFileStat.
+
+       Select GenreFile
+          Assign to "Lab9-genres.dat"
+          Organization is line sequential
+          Status is GenFileStat.
+
+       Select Optional GenreRejectFile
+          Assign to "Lab9b-genre-reject.dat"
+          Organization is line sequential
+          Status is RejFileStat.
+
+       Select Optional SuspenseFile
+          Assign to "Lab9b-suspense.dat"
+          Organization is line sequential
+          Status is SusFileStat.
+
+       Select RunControlFile
+          Assign to "Lab9b-runctl.dat"
+          Organization is line sequential.
+
         Data Division.
         File Section.
         FD inputfile.
@@ -36,20 +62,67 @@
            05 MovieNum Pic 9(5).
            05 MovName Pic X(50).
            05 MovGen Pic X(20).
-           
+
         FD Deletefile.
         01 DeleteNum pic 9(5).
-        
+
         FD Outputfile.
         01 OutRec.
            05 OutNumber Pic 9(5).
            05 OutName Pic X(50).
            05 OutGen Pic X(20).
-        
+
+        FD Indexfile.
+        01 IndexRec.
+           05 IdxNumber Pic 9(5).
+           05 IdxName Pic X(50).
+           05 IdxGen Pic X(20).
+
+        FD DeleteLogFile.
+        01 DeleteLogRec.
+           05 LogMovNumber Pic 9(5).
+           05 Filler Pic X(1).
+           05 LogResult Pic X(4).
+           05 Filler Pic X(1).
+           05 LogDateOut Pic 9(8).
+           05 Filler Pic X(1).
+           05 LogTimeOut Pic 9(8).
+
+        FD GenreFile.
+        01 GenreRec Pic X(20).
+
+        FD GenreRejectFile.
+        01 GenreRejectRec.
+           05 RejNumber Pic 9(5).
+           05 RejName Pic X(50).
+           05 RejGen Pic X(20).
+
+        FD SuspenseFile.
+        01 SuspenseRec.
+           05 SusNumber Pic 9(5).
+           05 SusName Pic X(50).
+           05 SusGen Pic X(20).
+           05 SusStat Pic 99.
+
+        FD RunControlFile.
+        01 RunControlRec Pic X(80).
+
         Working-Storage Section.
+        01 GenreTableCount Pic 99 value 0.
+        01 GenreTable.
+           05 GenreEntry Occurs 0 to 25 Times
+              Depending on GenreTableCount
+              Indexed by GenreIdx Pic X(20).
+        01 GenreVar Pic X.
+           88 GenreOK Value "Y".
+        01 GenFileStat Pic 99.
+        01 LogFileStat Pic 99.
+        01 RejFileStat Pic 99.
+        01 SusFileStat Pic 99.
         01 EOF Pic X.
            88 Finished Value 'Y'.
         01 OutFileStat Pic 99.
+        01 IdxFileStat Pic 99.
         01 Var pic X.
            88 Found Value "Y".
         01 WriteVar Pic X.
@@ -60,6 +133,17 @@
            05 CurNumber Pic 9(5).
            05 CurName Pic X(50).
            05 CurGen Pic X(20).
+        01 LogDate Pic 9(8).
+        01 LogTime Pic 9(8).
+        01 InqNumber Pic 9(5).
+        01 InqGenre Pic X(20).
+        01 GenEOF Pic X.
+           88 GenDone Value "Y".
+        01 InsertCount Pic 9(5) value 0.
+        01 UpdateCount Pic 9(5) value 0.
+        01 DeleteCount Pic 9(5) value 0.
+        01 NotFoundCount Pic 9(5) value 0.
+        01 RunParm Pic X(10).
 
 
         Procedure Division.
@@ -79,7 +163,17 @@
             Perform 102-DisplayScreen
             end-perform
 			Close DeleteFile.
+            Close DeleteLogFile.
             Close Indexfile.
+            Move Spaces to RunParm
+            Accept RunParm from Command-Line
+            if RunParm = "INQUIRE"
+            Open Input Outputfile
+            Perform 115-InquiryLookup
+            Close Outputfile
+            Perform 116-GenreListing
+            end-if
+            Perform 114-WriteRunControl.
             stop run.
         
 		
@@ -90,42 +184,103 @@
 	    100-SetRelFile.
             Open Input inputfile.
             Open I-O Outputfile.
+            Open Extend GenreRejectFile.
+            Open Extend SuspenseFile.
+            Perform 112-LoadGenres
+            Move "N" to EOF
             Perform Until Finished
             Read inputfile
             at end
             move 'Y' to EOF
             not at end
             Move MovieRecord to OutRec
+            Perform 113-ValidateGenre
+            if GenreOK
             Write OutRec
             Evaluate OutFileStat
 			When 00
-			continue
+			Add 1 to InsertCount
 			When 22
-			if OutName <> " "
-			if OutGen <> " "
 			Perform 111-RewriteFile
-			end-if
-			end-if
 			when other
 			Display "wtf"
             Perform 111-RewriteFile
 	        end-evaluate
+            else
+            Move OutNumber to RejNumber
+            Move OutName to RejName
+            Move OutGen to RejGen
+            Write GenreRejectRec
+            Display "Rejected record " OutNumber " - bad genre "
+               OutGen
+            end-if
             end-perform
+            Close GenreRejectFile.
+            Close SuspenseFile.
             Close inputfile.
+
+
+        112-LoadGenres.
+            Move 0 to GenreTableCount
+            Open Input GenreFile
+            if GenFileStat = 00
+            Move "N" to EOF
+            Perform Until Finished
+            Read GenreFile
+            at end
+            Move "Y" to EOF
+            not at end
+            if GenreTableCount < 25
+            Add 1 to GenreTableCount
+            Move GenreRec to GenreEntry(GenreTableCount)
+            else
+            Display "Genre table full - ignoring " GenreRec
+            end-if
+            end-perform
+            Close GenreFile
+            else
+            Display "Genre reference file " """Lab9-genres.dat"""
+               " could not be opened, status " GenFileStat
+            end-if
+            if GenreTableCount = 0
+            Display "No genres loaded - all records will be rejected"
+            end-if.
+
+
+        113-ValidateGenre.
+            Move "N" to GenreVar
+            if GenreTableCount > 0
+            Set GenreIdx to 1
+            Search GenreEntry
+            when GenreEntry(GenreIdx) = OutGen
+            Move "Y" to GenreVar
+            end-search
+            end-if.
             
         111-RewriteFile.
 		    Rewrite OutRec
 			Evaluate OutFileStat
 			when 00
-			continue
+			Add 1 to UpdateCount
 			when 23
 			Display "Record " MovieNum" cannot be rewritten"
+			Move OutNumber to SusNumber
+			Move OutName to SusName
+			Move OutGen to SusGen
+			Move OutFileStat to SusStat
+			Write SuspenseRec
 			when other
-			Display "Unknown error"
+			Display "Unknown error " OutFileStat
+			Move OutNumber to SusNumber
+			Move OutName to SusName
+			Move OutGen to SusGen
+			Move OutFileStat to SusStat
+			Write SuspenseRec
 			end-evaluate.
 			
 		101-DeleteFiles.
             Open Input Deletefile.
+            Open Extend DeleteLogFile.
             Move 'N' to EOF
             Perform until Finished
             Read Deletefile
@@ -145,14 +300,89 @@
             evaluate OutFileStat
             when 00
             move "Y" to WriteVar
+            Add 1 to DeleteCount
+            Move "HIT " to LogResult
+            Perform 103-WriteDeleteLog
             when 22
             Display "Could not find Record " DeleteNum with no advancing
             Display " to delete"
+            Add 1 to NotFoundCount
+            Move "MISS" to LogResult
+            Perform 103-WriteDeleteLog
             end-evaluate
             else
             Display "Could not find record " DeleteNum with no advancing
             Display " to delete"
+            Add 1 to NotFoundCount
+            Move "MISS" to LogResult
+            Perform 103-WriteDeleteLog
             end-if
             end-perform.
 
+
+        103-WriteDeleteLog.
+            Accept LogDate from Date Yyyymmdd
+            Accept LogTime from Time
+            Move DeleteNum to LogMovNumber
+            Move LogDate to LogDateOut
+            Move LogTime to LogTimeOut
+            Write DeleteLogRec.
+
+
+        114-WriteRunControl.
+            Open Output RunControlFile
+            Move Spaces to RunControlRec
+            String "Inserted: " InsertCount "  Updated: " UpdateCount
+               "  Deleted: " DeleteCount "  Not Found: " NotFoundCount
+               delimited by size into RunControlRec
+            Write RunControlRec
+            Display RunControlRec
+            Close RunControlFile.
+
+
+        115-InquiryLookup.
+            Display "Enter movie number for inquiry (0 = skip): "
+               with no advancing.
+            Accept InqNumber.
+            if InqNumber not = 0
+            Move InqNumber to OutNumber
+            Read Outputfile into CurrentRecord
+            evaluate OutFileStat
+            when 00
+            Perform 102-DisplayScreen
+            when other
+            Display "Movie number " InqNumber " not found"
+            end-evaluate
+            end-if.
+
+
+        116-GenreListing.
+            Display "Enter genre to list (blank = skip): "
+               with no advancing.
+            Accept InqGenre.
+            if InqGenre not = Spaces
+            Open Input Indexfile
+            Move InqGenre to IdxGen
+            Start Indexfile Key is equal to IdxGen
+            evaluate IdxFileStat
+            when 00
+            Move "N" to GenEOF
+            Perform Until GenDone
+            Read Indexfile Next Record into CurrentRecord
+            at end
+            Move "Y" to GenEOF
+            not at end
+            if IdxGen = InqGenre
+            Perform 102-DisplayScreen
+            else
+            Move "Y" to GenEOF
+            end-if
+            end-read
+            end-perform
+            when other
+            Display "No titles found for genre " InqGenre
+            end-evaluate
+            Close Indexfile
+            end-if.
+
  
\ No newline at end of file
