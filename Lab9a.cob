@@ -22,7 +22,34 @@
           Access Mode is Random
           Relative Key is OutKey
           Status is OutFileStat.
-       
+
+       Select OverflowFile
+          Assign to "Lab9a-overflow.dat"
+          Organization is Relative
+          Access Mode is Sequential
+          Relative Key is OvKey
+          Status is OvFileStat.
+
+       Select Optional DeleteLogFile
+          Assign to "Lab9a-deletelog.dat"
+          Organization is line sequential
+          Status is LogFileStat.
+
+       Select CheckpointFile
+          Assign to "Lab9a-ckpt.dat"
+          Organization is line sequential
+          Status is CkptFileStat.
+
+       Select GenreFile
+          Assign to "Lab9-genres.dat"
+          Organization is line sequential
+          Status is GenFileStat.
+
+       Select Optional GenreRejectFile
+          Assign to "Lab9a-genre-reject.dat"
+          Organization is line sequential
+          Status is RejFileStat.
+
         Data Division.
         File Section.
         FD inputfile.
@@ -30,17 +57,68 @@
            05 MovNumber Pic 9(5).
            05 MovName Pic X(50).
            05 MovGen Pic X(20).
-           
+
         FD Deletefile.
         01 DeleteNumber pic 9(5).
-        
+
         FD Outputfile.
         01 OutRec.
            05 OutNumber Pic 9(5).
            05 OutName Pic X(50).
            05 OutGen Pic X(20).
-        
+
+        FD OverflowFile.
+        01 OverflowRec.
+           05 OvNumber Pic 9(5).
+           05 OvName Pic X(50).
+           05 OvGen Pic X(20).
+
+        FD DeleteLogFile.
+        01 DeleteLogRec.
+           05 LogMovNumber Pic 9(5).
+           05 Filler Pic X(1).
+           05 LogResult Pic X(4).
+           05 Filler Pic X(1).
+           05 LogDateOut Pic 9(8).
+           05 Filler Pic X(1).
+           05 LogTimeOut Pic 9(8).
+
+        FD CheckpointFile.
+        01 CkptRec.
+           05 CkptRecCount Pic 9(7).
+
+        FD GenreFile.
+        01 GenreRec Pic X(20).
+
+        FD GenreRejectFile.
+        01 GenreRejectRec.
+           05 RejNumber Pic 9(5).
+           05 RejName Pic X(50).
+           05 RejGen Pic X(20).
+
         Working-Storage Section.
+        01 GenreTableCount Pic 99 value 0.
+        01 GenreTable.
+           05 GenreEntry Occurs 0 to 25 Times
+              Depending on GenreTableCount
+              Indexed by GenreIdx Pic X(20).
+        01 GenreVar Pic X.
+           88 GenreOK Value "Y".
+        01 GenFileStat Pic 99.
+        01 CkptFileStat Pic 99.
+        01 LogFileStat Pic 99.
+        01 RejFileStat Pic 99.
+        01 InRecCount Pic 9(7) value 0.
+        01 SkipCount Pic 9(7) value 0.
+        01 CkptExists Pic X value "N".
+           88 HasCheckpoint Value "Y".
+        01 OvKey Pic 9(5).
+        01 OvFileStat Pic 99.
+        01 ProbeCount Pic 99.
+        01 OvVar Pic X.
+           88 OvFound Value "Y".
+        01 LogDate Pic 9(8).
+        01 LogTime Pic 9(8).
         01 EOF Pic X.
            88 Finished Value 'Y'.
         01 OutKey Pic 99.
@@ -64,13 +142,20 @@
 
         Procedure Division.
         000-Main.
-            Open Output Outputfile.
-            Close Outputfile.
+            Perform 107-ReadCheckpoint
+            if not HasCheckpoint
+            Open Output Outputfile
+            Close Outputfile
+            Open Output OverflowFile
+            Close OverflowFile
+            end-if
 			Set cursr to 1
             Perform 100-SetRelFile
             Perform 101-DeleteFiles
             Perform 102-DisplayScreen until RecCount = 53
+            Perform 105-DisplayOverflow
             Close DeleteFile.
+            Close DeleteLogFile.
             Close Outputfile.
             stop run.
             
@@ -91,6 +176,7 @@
         
         101-DeleteFiles.
             Open Input Deletefile.
+            Open Extend DeleteLogFile.
             Move 'N' to EOF
             Perform until Finished
             Read Deletefile
@@ -117,15 +203,17 @@
             evaluate OutFileStat
             when 00
             move "Y" to WriteVar
+            Move "HIT " to LogResult
+            Perform 106-WriteDeleteLog
             when 22
-            Display "Could not find Record " DeleteNumber 
+            Display "Could not find Record " DeleteNumber
 			with no advancing
             Display " to delete"
+            Move "MISS" to LogResult
+            Perform 106-WriteDeleteLog
             end-evaluate
             else
-            Display "Could not find record " DeleteNumber 
-			with no advancing
-            Display " to delete"
+            Perform 104-SearchOverflow
             end-if
             end-perform.
 			
@@ -133,15 +221,26 @@
 		100-SetRelFile.
             Open Input inputfile.
             Open I-O Outputfile.
+            Open I-O OverflowFile.
+            Open Extend GenreRejectFile.
+            Perform 110-LoadGenres
+            Move "N" to EOF
+            if HasCheckpoint
+            Perform 108-SkipToCheckpoint
+            end-if
             Perform Until Finished
             Read inputfile
             at end
             move 'Y' to EOF
             not at end
-            Move MovNumber to OutKey
+            Add 1 to InRecCount
             Move MovieRecord to OutRec
+            Perform 111-ValidateGenre
+            if GenreOK
+            Move MovNumber to OutKey
             Move "N" to WriteVar
-            perform until Written
+            Move 0 to ProbeCount
+            perform until Written or ProbeCount > 53
             if OutKey > 53
             Subtract 53 from OutKey
             end-if
@@ -151,13 +250,166 @@
             move "Y" to WriteVar
             when 22
             add 1 to OutKey
+            add 1 to ProbeCount
             end-evaluate
             end-perform
+            if not Written
+            Perform 103-WriteOverflow
+            end-if
+            else
+            Move OutNumber to RejNumber
+            Move OutName to RejName
+            Move OutGen to RejGen
+            Write GenreRejectRec
+            Display "Rejected record " OutNumber " - bad genre "
+               OutGen
+            end-if
+            Perform 109-WriteCheckpoint
             end-perform
+            Perform 112-ClearCheckpoint
+            Close GenreRejectFile.
+            Close OverflowFile.
             Close inputfile.
-            
-        
-            
+
+
+        107-ReadCheckpoint.
+            Move "N" to CkptExists
+            Open Input CheckpointFile
+            if CkptFileStat = 00
+            Read CheckpointFile
+            at end
+            continue
+            not at end
+            Move CkptRecCount to SkipCount
+            Move "Y" to CkptExists
+            end-read
+            end-if
+            Close CheckpointFile.
+
+
+        108-SkipToCheckpoint.
+            Perform Until InRecCount >= SkipCount or Finished
+            Read inputfile
+            at end
+            move 'Y' to EOF
+            not at end
+            Add 1 to InRecCount
+            end-read
+            end-perform.
+
+
+        109-WriteCheckpoint.
+            Open Output CheckpointFile
+            Move InRecCount to CkptRecCount
+            Write CkptRec
+            Close CheckpointFile.
+
+
+        112-ClearCheckpoint.
+            Open Output CheckpointFile
+            Close CheckpointFile.
+
+
+        110-LoadGenres.
+            Move 0 to GenreTableCount
+            Open Input GenreFile
+            if GenFileStat = 00
+            Move "N" to EOF
+            Perform Until Finished
+            Read GenreFile
+            at end
+            Move "Y" to EOF
+            not at end
+            if GenreTableCount < 25
+            Add 1 to GenreTableCount
+            Move GenreRec to GenreEntry(GenreTableCount)
+            else
+            Display "Genre table full - ignoring " GenreRec
+            end-if
+            end-perform
+            Close GenreFile
+            else
+            Display "Genre reference file " """Lab9-genres.dat"""
+               " could not be opened, status " GenFileStat
+            end-if
+            if GenreTableCount = 0
+            Display "No genres loaded - all records will be rejected"
+            end-if.
+
+
+        111-ValidateGenre.
+            Move "N" to GenreVar
+            if GenreTableCount > 0
+            Set GenreIdx to 1
+            Search GenreEntry
+            when GenreEntry(GenreIdx) = OutGen
+            Move "Y" to GenreVar
+            end-search
+            end-if.
+
+
+        103-WriteOverflow.
+            Move OutRec to OverflowRec
+            Write OverflowRec
+            Evaluate OvFileStat
+            when 00
+            continue
+            when other
+            Display "Could not write overflow record " OutNumber
+            end-evaluate.
+
+
+        104-SearchOverflow.
+            Open I-O OverflowFile
+            Move "N" to OvVar
+            Perform Until OvFound or OvFileStat = 10
+            Read OverflowFile Next Record
+            at end
+            Move "10" to OvFileStat
+            not at end
+            if OvNumber = DeleteNumber
+            Move "Y" to OvVar
+            end-if
+            end-perform
+            if OvFound
+            Delete OverflowFile
+            if OvFileStat = 00
+            Move "HIT " to LogResult
+            else
+            Display "Could not delete overflow record " DeleteNumber
+            Move "MISS" to LogResult
+            end-if
+            Perform 106-WriteDeleteLog
+            else
+            Display "Could not find record " DeleteNumber
+			with no advancing
+            Display " to delete"
+            Move "MISS" to LogResult
+            Perform 106-WriteDeleteLog
+            end-if
+            Close OverflowFile.
+
+
+        105-DisplayOverflow.
+            Open Input OverflowFile
+            Move "N" to EOF
+            Perform Until Finished
+            Read OverflowFile Next Record
+            at end
+            Move "Y" to EOF
+            not at end
+            Display OvNumber " " OvName " " OvGen
+            end-perform
+            Close OverflowFile.
+
+
+        106-WriteDeleteLog.
+            Accept LogDate from Date Yyyymmdd
+            Accept LogTime from Time
+            Move DeleteNumber to LogMovNumber
+            Move LogDate to LogDateOut
+            Move LogTime to LogTimeOut
+            Write DeleteLogRec.
 
 
  
\ No newline at end of file
