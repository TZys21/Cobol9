@@ -0,0 +1,183 @@
+      *Lab9Recon Tyler Zysberg
+      *Reconcile Lab9a-master.dat against Lab9b-master.dat
+
+	   identification Division.
+       Program-ID. Lab9Recon.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+       Select AFile
+          Assign to "Lab9a-master.dat"
+          Organization is Relative
+          Access Mode is Sequential
+          Relative Key is AKey
+          Status is AFileStat.
+
+       Select AOverflowFile
+          Assign to "Lab9a-overflow.dat"
+          Organization is Relative
+          Access Mode is Sequential
+          Relative Key is AOvKey
+          Status is AOvFileStat.
+
+       Select BFile
+          Assign to "Lab9b-master.dat"
+          Organization is Indexed
+          Access Mode is sequential
+          Record Key is BNumber
+          Alternate Record Key is BGen With Duplicates
+          Status is BFileStat.
+
+       Select ReconFile
+          Assign to "Lab9-recon.dat"
+          Organization is line sequential.
+
+        Data Division.
+        File Section.
+        FD AFile.
+        01 ARec.
+           05 ANumber Pic 9(5).
+           05 AName Pic X(50).
+           05 AGen Pic X(20).
+
+        FD AOverflowFile.
+        01 AOverflowRec.
+           05 AOvNumber Pic 9(5).
+           05 AOvName Pic X(50).
+           05 AOvGen Pic X(20).
+
+        FD BFile.
+        01 BRec.
+           05 BNumber Pic 9(5).
+           05 BName Pic X(50).
+           05 BGen Pic X(20).
+
+        FD ReconFile.
+        01 ReconLine Pic X(200).
+
+        Working-Storage Section.
+        01 AKey Pic 9(5).
+        01 AFileStat Pic 99.
+        01 AOvKey Pic 9(5).
+        01 AOvFileStat Pic 99.
+        01 BFileStat Pic 99.
+        01 EOF Pic X.
+           88 Finished Value "Y".
+        01 ACount Pic 9(3) value 0.
+        01 AMasterTable.
+           05 AEntry Occurs 1 to 200 Times
+              Depending on ACount Indexed by AIdx.
+              10 AEntryNumber Pic 9(5).
+              10 AEntryName Pic X(50).
+              10 AEntryGen Pic X(20).
+              10 AEntryMatched Pic X.
+        01 BFoundVar Pic X.
+           88 BFoundInA Value "Y".
+        01 ReconLineOut Pic X(200).
+
+        Procedure Division.
+        000-Main.
+            Open Output ReconFile.
+            Perform 100-LoadAMaster
+            Perform 200-CompareBMaster
+            Perform 300-ReportAOnly
+            Close ReconFile.
+            stop run.
+
+
+        100-LoadAMaster.
+            Open Input AFile.
+            Move "N" to EOF
+            Perform Until Finished
+            Read AFile Next Record
+            at end
+            Move "Y" to EOF
+            not at end
+            Perform 101-StoreAEntry
+            end-perform
+            Close AFile.
+            Open Input AOverflowFile.
+            if AOvFileStat = 00
+            Move "N" to EOF
+            Perform Until Finished
+            Read AOverflowFile Next Record
+            at end
+            Move "Y" to EOF
+            not at end
+            Move AOvNumber to ANumber
+            Move AOvName to AName
+            Move AOvGen to AGen
+            Perform 101-StoreAEntry
+            end-perform
+            end-if
+            Close AOverflowFile.
+
+
+        101-StoreAEntry.
+            if ACount < 200
+            Add 1 to ACount
+            Move ANumber to AEntryNumber(ACount)
+            Move AName to AEntryName(ACount)
+            Move AGen to AEntryGen(ACount)
+            Move "N" to AEntryMatched(ACount)
+            else
+            Display "Reconciliation table full - skipping record "
+               ANumber
+            end-if.
+
+
+        200-CompareBMaster.
+            Open Input BFile.
+            Move "N" to EOF
+            Perform Until Finished
+            Read BFile Next Record
+            at end
+            Move "Y" to EOF
+            not at end
+            Perform 210-FindInA
+            end-perform
+            Close BFile.
+
+
+        210-FindInA.
+            Move "N" to BFoundVar
+            Set AIdx to 1
+            Search AEntry
+            when AEntryNumber(AIdx) = BNumber
+            Move "Y" to BFoundVar
+            Move "Y" to AEntryMatched(AIdx)
+            Perform 220-CheckMismatch
+            end-search
+            if not BFoundInA
+            Move Spaces to ReconLineOut
+            String "Present only in Lab9b: " BNumber " "
+               BName " " BGen
+               delimited by size into ReconLineOut
+            Write ReconLine from ReconLineOut
+            end-if.
+
+
+        220-CheckMismatch.
+            if AEntryName(AIdx) not = BName
+               or AEntryGen(AIdx) not = BGen
+            Move Spaces to ReconLineOut
+            String "Mismatch for " BNumber
+               " A=(" AEntryName(AIdx) "," AEntryGen(AIdx) ")"
+               " B=(" BName "," BGen ")"
+               delimited by size into ReconLineOut
+            Write ReconLine from ReconLineOut
+            end-if.
+
+
+        300-ReportAOnly.
+            Perform varying AIdx from 1 by 1 until AIdx > ACount
+            if AEntryMatched(AIdx) = "N"
+            Move Spaces to ReconLineOut
+            String "Present only in Lab9a: " AEntryNumber(AIdx) " "
+               AEntryName(AIdx) " " AEntryGen(AIdx)
+               delimited by size into ReconLineOut
+            Write ReconLine from ReconLineOut
+            end-if
+            end-perform.
+
