@@ -0,0 +1,183 @@
+      *Lab9bRpt Tyler Zysberg
+      *Print a paginated inventory report off Lab9b-master.dat
+
+	   identification Division.
+       Program-ID. Lab9bRpt.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+       Select Indexfile
+          Assign to "Lab9b-master.dat"
+          Organization is Indexed
+          Access Mode is sequential
+          Record Key is IdxNumber
+          Alternate Record Key is IdxGen With Duplicates
+          Status is IdxFileStat.
+
+       Select WorkFile
+          Assign to "Lab9b-work.dat"
+          Organization is line sequential.
+
+       Select SortFile
+          Assign to "Lab9b-sort.dat".
+
+       Select SortedFile
+          Assign to "Lab9b-sorted.dat"
+          Organization is line sequential.
+
+       Select ReportFile
+          Assign to "Lab9b-report.txt"
+          Organization is line sequential.
+
+        Data Division.
+        File Section.
+        FD Indexfile.
+        01 IndexRec.
+           05 IdxNumber Pic 9(5).
+           05 IdxName Pic X(50).
+           05 IdxGen Pic X(20).
+
+        FD WorkFile.
+        01 WorkRec.
+           05 WrkGen Pic X(20).
+           05 WrkNumber Pic 9(5).
+           05 WrkName Pic X(50).
+
+        SD SortFile.
+        01 SortRec.
+           05 SrtGen Pic X(20).
+           05 SrtNumber Pic 9(5).
+           05 SrtName Pic X(50).
+
+        FD SortedFile.
+        01 SortedRec.
+           05 SdGen Pic X(20).
+           05 SdNumber Pic 9(5).
+           05 SdName Pic X(50).
+
+        FD ReportFile.
+        01 ReportLine Pic X(80).
+
+        Working-Storage Section.
+        01 EOF Pic X.
+           88 Finished Value "Y".
+        01 IdxFileStat Pic 99.
+        01 LinesPerPage Pic 99 value 50.
+        01 LineCount Pic 99 value 0.
+        01 PageCount Pic 99 value 0.
+        01 GenreCount Pic 9(5) value 0.
+        01 GrandTotal Pic 9(5) value 0.
+        01 PrevGen Pic X(20) value spaces.
+        01 FirstGroup Pic X value "Y".
+           88 NotFirstGroup Value "N".
+        01 HeadLine1 Pic X(80).
+        01 HeadLine2 Pic X(80).
+        01 DetailLine Pic X(80).
+        01 TotalLine Pic X(80).
+        01 PageNoOut Pic ZZ9.
+
+        Procedure Division.
+        000-Main.
+            Perform 100-ExtractMaster
+            Sort SortFile Ascending Key SrtGen SrtNumber
+               Using WorkFile
+               Giving SortedFile
+            Perform 200-PrintReport
+            stop run.
+
+
+        100-ExtractMaster.
+            Open Input Indexfile.
+            Open Output WorkFile.
+            Move "N" to EOF
+            Perform Until Finished
+            Read Indexfile Next Record
+            at end
+            Move "Y" to EOF
+            not at end
+            Move IdxGen to WrkGen
+            Move IdxNumber to WrkNumber
+            Move IdxName to WrkName
+            Write WorkRec
+            end-perform
+            Close Indexfile.
+            Close WorkFile.
+
+
+        200-PrintReport.
+            Open Input SortedFile.
+            Open Output ReportFile.
+            Move "N" to EOF
+            Perform Until Finished
+            Read SortedFile
+            at end
+            Move "Y" to EOF
+            not at end
+            Perform 210-ProcessDetailLine
+            end-perform
+            if NotFirstGroup or PrevGen not = spaces
+            Perform 220-WriteGenreTotal
+            end-if
+            Perform 230-WriteGrandTotal
+            Close SortedFile.
+            Close ReportFile.
+
+
+        210-ProcessDetailLine.
+            if SdGen not = PrevGen
+            if FirstGroup = "Y"
+            Move "N" to FirstGroup
+            else
+            Perform 220-WriteGenreTotal
+            end-if
+            Move SdGen to PrevGen
+            Perform 240-NewPage
+            Move 0 to GenreCount
+            end-if
+            if LineCount > LinesPerPage
+            Perform 240-NewPage
+            end-if
+            Move Spaces to DetailLine
+            String "   " SdNumber " " SdName " " SdGen
+               delimited by size into DetailLine
+            Write ReportLine from DetailLine
+            Add 1 to LineCount
+            Add 1 to GenreCount
+            Add 1 to GrandTotal.
+
+
+        220-WriteGenreTotal.
+            Move Spaces to TotalLine
+            String "Genre Total for " PrevGen " : " GenreCount
+               delimited by size into TotalLine
+            Write ReportLine from Spaces
+            Write ReportLine from TotalLine
+            Write ReportLine from Spaces.
+
+
+        230-WriteGrandTotal.
+            Move Spaces to TotalLine
+            String "Grand Total Active Records: " GrandTotal
+               delimited by size into TotalLine
+            Write ReportLine from TotalLine.
+
+
+        240-NewPage.
+            Add 1 to PageCount
+            Move 0 to LineCount
+            Move PageCount to PageNoOut
+            if PageCount > 1
+            Write ReportLine from Spaces
+            Write ReportLine from Spaces
+            end-if
+            Move Spaces to HeadLine1
+            String "Movie Inventory Report" "   Page " PageNoOut
+               delimited by size into HeadLine1
+            Move Spaces to HeadLine2
+            String "Genre: " PrevGen
+               delimited by size into HeadLine2
+            Write ReportLine from HeadLine1
+            Write ReportLine from HeadLine2
+            Write ReportLine from Spaces.
+
